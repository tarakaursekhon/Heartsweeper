@@ -5,36 +5,233 @@
 
        file-control.
        select user-scores assign "userscores.dat"
-           access is sequential
+           organization is indexed
+           access mode is dynamic
+           record key is f-key of f-score
            status is file-status.
 
+       select error-log assign "scoreerr.log"
+           organization is line sequential
+           status is log-status.
+
+       select audit-log assign "scoreaudit.log"
+           organization is line sequential
+           status is audit-status.
+
        data division.
        fd user-scores.
        01 f-score.
-         03 f-username   pic x(20).
-         03 filler       pic x(2).
-         03 f-covered    pic S9(3).
+           copy SCOREREC.
+
+       fd error-log.
+       01 error-log-rec  pic x(80).
+
+       fd audit-log.
+       01 audit-rec.
+           copy SCOREREC.
 
        working-storage section.
        01 file-status  pic 9(2).
-       01 score.
-         03 username   pic x(20).
-         03 filler     pic x(2).
-         03 covered    pic S9(3).
+       01 log-status   pic 9(2).
+       01 audit-status pic 9(2).
+
+       01 ws-audit-record.
+           copy SCOREREC.
+
+       01 ws-return-code    pic 9(2) value 0.
+       01 ws-pending-rc     pic 9(2) value 0.
+       01 ws-error-line     pic x(80).
+       01 ws-max-covered    pic 9(3) value 999.
+       01 ws-current-datetime pic x(21).
+
+       01 ws-open-retries        pic 9(2) value 0.
+       01 ws-max-open-retries    pic 9(2) value 5.
+       01 ws-backoff-seconds     pic 9(4) comp value 0.
+       01 ws-open-done-switch    pic x value 'N'.
+           88 ws-open-done value 'Y'.
+       01 ws-datafile-name       pic x(14) value "userscores.dat".
+       01 ws-file-info           pic x(36).
 
        linkage section.
-       01 username-in  pic x(20).
-       01 covered-in   pic S9(3) COMP-5.
+       01 username-in   pic x(20).
+       01 covered-in     pic S9(3) COMP-5.
+       01 difficulty-in   pic x(1).
+       01 board-width-in    pic 9(3).
+       01 board-height-in    pic 9(3).
+       01 session-id-in       pic x(8).
+
+       procedure division using username-in, covered-in, difficulty-in,
+               board-width-in, board-height-in, session-id-in.
+       main-logic.
+           move 0 to ws-return-code
+           move 0 to ws-pending-rc
+
+           perform validate-input
+           if ws-return-code not = 0
+               goback returning ws-return-code
+           end-if
+
+           perform open-user-scores
+           if ws-return-code not = 0
+               goback returning ws-return-code
+           end-if
+
+           move function current-date to ws-current-datetime
 
-       procedure division using username-in, covered-in.
-           move username-in to username
-           move covered-in to covered
-           move score to f-score
+           move username-in to f-username of f-score
+           move difficulty-in to f-difficulty of f-score
 
-           open extend user-scores
-           write f-score after advancing 1 line
+           read user-scores
+               invalid key
+                   continue
+           end-read
+
+           evaluate true
+               when file-status = "00"
+                   if covered-in > f-covered of f-score
+                       move 31 to ws-pending-rc
+                       perform stamp-record
+                       rewrite f-score
+                       perform check-file-status
+                   end-if
+               when file-status = "23"
+                   move 30 to ws-pending-rc
+                   perform stamp-record
+                   write f-score
+                   perform check-file-status
+               when other
+                   move 32 to ws-pending-rc
+                   perform check-file-status
+                   close user-scores
+                   goback returning ws-return-code
+           end-evaluate
+
+      *>     every accepted play gets an audit row, win or not - the
+      *>     standings record above only ever holds the current best
+      *>     per username+difficulty, so this is the only place a
+      *>     non-improving (or superseded) play's covered/date/time/
+      *>     session-id survives for later dispute resolution.
+           if ws-return-code = 0
+               perform stamp-audit-record
+               perform log-audit-record
+           end-if
+
+           move 40 to ws-pending-rc
            close user-scores
+           perform check-file-status
+
+           goback returning ws-return-code.
+
+       open-user-scores.
+      *>     bounded retry-with-backoff: two game instances finishing
+      *>     at once must not abend or silently drop a score.
+           move 'N' to ws-open-done-switch
+           move 0 to ws-open-retries
+           perform until ws-open-done
+                   or ws-open-retries >= ws-max-open-retries
+               open i-o user-scores
+               evaluate true
+                   when file-status = "00"
+                       move 'Y' to ws-open-done-switch
+                   when file-status = "35"
+      *>             another concurrent caller may have created the
+      *>             file between our open attempt and now - only
+      *>             create it if it still doesn't exist, so we never
+      *>             truncate a file a concurrent creator just wrote.
+                       call "CBL_CHECK_FILE_EXIST" using
+                           ws-datafile-name ws-file-info
+                       if return-code not = 0
+                           open output user-scores
+                           close user-scores
+                       end-if
+                       add 1 to ws-open-retries
+                   when file-status = "91" or file-status = "99"
+                       add 1 to ws-open-retries
+                       compute ws-backoff-seconds =
+                           ws-open-retries * ws-open-retries
+                       call "C$SLEEP" using ws-backoff-seconds
+                   when other
+                       add 1 to ws-open-retries
+               end-evaluate
+           end-perform
+
+           if not ws-open-done
+               move 21 to ws-return-code
+               move "SaveScores OPEN FAILED after retries (locked)" to
+                   ws-error-line
+               perform log-error
+           end-if.
+
+       stamp-record.
+           move username-in to f-username of f-score
+           move difficulty-in to f-difficulty of f-score
+           move covered-in to f-covered of f-score
+           move board-width-in to f-board-width of f-score
+           move board-height-in to f-board-height of f-score
+           move ws-current-datetime (1:8) to f-date-played of f-score
+           move ws-current-datetime (9:8) to f-time-played of f-score
+           move session-id-in to f-session-id of f-score.
+
+       stamp-audit-record.
+           move username-in to f-username of ws-audit-record
+           move difficulty-in to f-difficulty of ws-audit-record
+           move covered-in to f-covered of ws-audit-record
+           move board-width-in to f-board-width of ws-audit-record
+           move board-height-in to f-board-height of ws-audit-record
+           move ws-current-datetime (1:8) to
+               f-date-played of ws-audit-record
+           move ws-current-datetime (9:8) to
+               f-time-played of ws-audit-record
+           move session-id-in to f-session-id of ws-audit-record.
+
+       validate-input.
+           if username-in = spaces or username-in = low-value
+               move 10 to ws-return-code
+               move "SaveScores REJECTED: blank username" to
+                   ws-error-line
+               perform log-error
+           else
+               if covered-in < 0 or covered-in > ws-max-covered
+                   move 11 to ws-return-code
+                   move "SaveScores REJECTED: covered-in out of range"
+                       to ws-error-line
+                   perform log-error
+               else
+                   if difficulty-in not = 'B'
+                           and difficulty-in not = 'I'
+                           and difficulty-in not = 'E'
+                           and difficulty-in not = 'C'
+                       move 12 to ws-return-code
+                       move "SaveScores REJECTED: bad difficulty code"
+                           to ws-error-line
+                       perform log-error
+                   end-if
+               end-if
+           end-if.
+
+       check-file-status.
+           if file-status not = "00"
+               move ws-pending-rc to ws-return-code
+               string "SaveScores I/O error rc=" ws-pending-rc
+                   " file-status=" file-status
+                   delimited by size into ws-error-line
+               perform log-error
+           end-if.
+
+       log-error.
+           open extend error-log
+           if log-status = "05" or log-status = "35"
+               open output error-log
+           end-if
+           write error-log-rec from ws-error-line
+           close error-log.
 
-           goback returning 0.
+       log-audit-record.
+           open extend audit-log
+           if audit-status = "05" or audit-status = "35"
+               open output audit-log
+           end-if
+           write audit-rec from ws-audit-record
+           close audit-log.
 
        end program SaveScores.
