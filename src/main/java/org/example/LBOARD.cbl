@@ -0,0 +1,108 @@
+       program-id. LBOARD.
+
+       environment division.
+       configuration section.
+
+       file-control.
+       select user-scores assign "userscores.dat"
+           organization is indexed
+           access mode is sequential
+           record key is f-key of f-score
+           status is file-status.
+
+       select sort-work assign "lboardwk.tmp".
+
+       select leaderboard-report assign "lboard.rpt"
+           organization is line sequential
+           status is report-status.
+
+       data division.
+       fd user-scores.
+       01 f-score.
+           copy SCOREREC.
+
+       sd sort-work.
+       01 sd-score.
+           copy SCOREREC.
+
+       fd leaderboard-report.
+       01 report-line  pic x(60).
+
+       working-storage section.
+       01 file-status        pic 9(2).
+       01 report-status      pic 9(2).
+       01 ws-rank             pic 9(4) value 0.
+       01 ws-printed           pic 9(4) value 0.
+       01 ws-prev-covered       pic S9(3) value -1.
+       01 ws-top-n             pic 9(4) value 10.
+       01 ws-eof-switch          pic x value 'N'.
+           88 ws-eof value 'Y'.
+
+       01 ws-report-line.
+         03 filler            pic x(2) value spaces.
+         03 ws-rank-out        pic zzz9.
+         03 filler              pic x(3) value spaces.
+         03 ws-username-out      pic x(20).
+         03 filler                 pic x(3) value spaces.
+         03 ws-covered-out          pic zzz9.
+
+      *> LBOARD is a standalone batch job run straight from JCL, so it
+      *> cannot take a LINKAGE USING parameter (GnuCOBOL refuses to link
+      *> a main program with one). Space means "all difficulties"; a
+      *> single-character JCL PARM can override it when one is supplied.
+       01 ws-difficulty-filter  pic x(1) value space.
+
+       procedure division.
+       main-logic.
+           accept ws-difficulty-filter from command-line
+           if ws-difficulty-filter not = 'B'
+                   and ws-difficulty-filter not = 'I'
+                   and ws-difficulty-filter not = 'E'
+                   and ws-difficulty-filter not = 'C'
+               move space to ws-difficulty-filter
+           end-if
+
+           open output leaderboard-report
+           write report-line from
+               "RANK   USERNAME             COVERED"
+
+           sort sort-work on descending key f-covered of sd-score
+               using user-scores
+               output procedure is print-report
+
+           close leaderboard-report
+           goback.
+
+       print-report.
+      *>     competition ranking (1,1,3,4,...) - tied covered counts
+      *>     share a rank, matching GetScore's compute-rank so a
+      *>     player sees the same rank number in both places.
+           move 0 to ws-rank
+           move 0 to ws-printed
+           move -1 to ws-prev-covered
+           move 'N' to ws-eof-switch
+           perform until ws-eof or ws-printed >= ws-top-n
+               return sort-work
+                   at end
+                       move 'Y' to ws-eof-switch
+                   not at end
+                       if ws-difficulty-filter = space
+                               or f-difficulty of sd-score
+                                   = ws-difficulty-filter
+                           add 1 to ws-printed
+                           if f-covered of sd-score not =
+                                   ws-prev-covered
+                               move ws-printed to ws-rank
+                               move f-covered of sd-score
+                                   to ws-prev-covered
+                           end-if
+                           move ws-rank to ws-rank-out
+                           move f-username of sd-score
+                               to ws-username-out
+                           move f-covered of sd-score to ws-covered-out
+                           write report-line from ws-report-line
+                       end-if
+               end-return
+           end-perform.
+
+       end program LBOARD.
