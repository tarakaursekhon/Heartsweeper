@@ -0,0 +1,199 @@
+       program-id. ARCHSCOR.
+
+       environment division.
+       configuration section.
+
+       file-control.
+       select user-scores assign "userscores.dat"
+           organization is indexed
+           access mode is sequential
+           record key is f-key of f-score
+           status is file-status.
+
+       select active-scores assign "userscores.new"
+           organization is indexed
+           access mode is sequential
+           record key is f-key of a-score
+           status is active-status.
+
+       select archive-file assign ws-archive-filename
+           organization is line sequential
+           status is archive-status.
+
+       data division.
+       fd user-scores.
+       01 f-score.
+           copy SCOREREC.
+
+       fd active-scores.
+       01 a-score.
+           copy SCOREREC.
+
+       fd archive-file.
+       01 archive-rec  pic x(64).
+
+       working-storage section.
+       01 file-status      pic 9(2).
+       01 active-status     pic 9(2).
+       01 archive-status      pic 9(2).
+
+       01 ws-archive-filename   pic x(30).
+       01 ws-retention-days      pic 9(4) value 90.
+       01 ws-today               pic x(21).
+       01 ws-today-date           pic 9(8).
+       01 ws-today-int             pic 9(7) comp.
+       01 ws-cutoff-int              pic 9(7) comp.
+       01 ws-cutoff-date               pic 9(8).
+       01 ws-eof-switch                 pic x value 'N'.
+           88 ws-eof value 'Y'.
+       01 ws-archived-count              pic 9(7) value 0.
+       01 ws-kept-count                   pic 9(7) value 0.
+       01 ws-abend-switch                  pic x value 'N'.
+           88 ws-abend value 'Y'.
+       01 ws-error-line                     pic x(80).
+
+       01 ws-user-scores-open-switch         pic x value 'N'.
+           88 ws-user-scores-open value 'Y'.
+       01 ws-active-scores-open-switch        pic x value 'N'.
+           88 ws-active-scores-open value 'Y'.
+       01 ws-archive-file-open-switch           pic x value 'N'.
+           88 ws-archive-file-open value 'Y'.
+
+       procedure division.
+       main-logic.
+           perform compute-cutoff-date
+           perform build-archive-filename
+           perform open-files
+           if not ws-abend
+               perform process-records
+           end-if
+           perform close-files
+           goback.
+
+       compute-cutoff-date.
+           move function current-date to ws-today
+           move ws-today (1:8) to ws-today-date
+           compute ws-today-int =
+               function integer-of-date (ws-today-date)
+           compute ws-cutoff-int =
+               ws-today-int - ws-retention-days
+           compute ws-cutoff-date =
+               function date-of-integer (ws-cutoff-int).
+
+       build-archive-filename.
+           string "scorearc" ws-today-date ".dat"
+               delimited by size into ws-archive-filename.
+
+       open-files.
+           open input user-scores
+           if file-status = "00"
+               set ws-user-scores-open to true
+           else
+               string "ArchiveScores OPEN user-scores FAILED status="
+                   file-status delimited by size into ws-error-line
+               perform abend-archive
+           end-if
+
+           if not ws-abend
+               open output active-scores
+               if active-status = "00"
+                   set ws-active-scores-open to true
+               else
+                   string "ArchiveScores OPEN active-scores FAILED"
+                       " status=" active-status
+                       delimited by size into ws-error-line
+                   perform abend-archive
+               end-if
+           end-if
+
+           if not ws-abend
+               open output archive-file
+               if archive-status = "00"
+                   set ws-archive-file-open to true
+               else
+                   string "ArchiveScores OPEN archive-file FAILED"
+                       " status=" archive-status
+                       delimited by size into ws-error-line
+                   perform abend-archive
+               end-if
+           end-if.
+
+       process-records.
+           move 'N' to ws-eof-switch
+           perform until ws-eof or ws-abend
+               read user-scores next record
+                   at end
+                       move 'Y' to ws-eof-switch
+                   not at end
+                       perform route-record
+               end-read
+           end-perform.
+
+       route-record.
+           if f-date-played of f-score < ws-cutoff-date
+               write archive-rec from f-score
+               if archive-status not = "00"
+                   string "ArchiveScores WRITE archive FAILED status="
+                       archive-status
+                       delimited by size into ws-error-line
+                   perform abend-archive
+               else
+                   add 1 to ws-archived-count
+               end-if
+           else
+               move f-score to a-score
+               write a-score
+               if active-status not = "00"
+                   string "ArchiveScores WRITE active FAILED status="
+                       active-status
+                       delimited by size into ws-error-line
+                   perform abend-archive
+               else
+                   add 1 to ws-kept-count
+               end-if
+           end-if.
+
+       abend-archive.
+           display ws-error-line
+           set ws-abend to true.
+
+       close-files.
+           if ws-user-scores-open
+               close user-scores
+               if file-status not = "00"
+                   string "ArchiveScores CLOSE user-scores FAILED"
+                       " status=" file-status
+                       delimited by size into ws-error-line
+                   perform abend-archive
+               end-if
+           end-if
+
+           if ws-active-scores-open
+               close active-scores
+               if active-status not = "00"
+                   string "ArchiveScores CLOSE active-scores FAILED"
+                       " status=" active-status
+                       delimited by size into ws-error-line
+                   perform abend-archive
+               end-if
+           end-if
+
+           if ws-archive-file-open
+               close archive-file
+               if archive-status not = "00"
+                   string "ArchiveScores CLOSE archive-file FAILED"
+                       " status=" archive-status
+                       delimited by size into ws-error-line
+                   perform abend-archive
+               end-if
+           end-if
+
+           if ws-abend
+               display "ArchiveScores ABORTED - scores file untouched"
+           else
+               call "CBL_DELETE_FILE" using "userscores.dat"
+               call "CBL_RENAME_FILE" using "userscores.new"
+                   "userscores.dat"
+           end-if.
+
+       end program ARCHSCOR.
