@@ -0,0 +1,21 @@
+      *> SCOREREC.cpy
+      *> Shared user-score record layout. COPYed, unchanged, into both the
+      *> FD record (01 f-score) and the working-storage 01 score of every
+      *> program that touches userscores.dat, so the layout only has to
+      *> change in one place. Field names are identical in both copies, so
+      *> callers qualify references with OF F-SCORE / OF SCORE wherever
+      *> both groups are in scope in the same program.
+      *>
+      *> f-key (username + difficulty) is the RECORD KEY for the indexed
+      *> user-scores file, so a player gets one standings row per
+      *> difficulty/board-size instead of one row overall.
+       03 f-key.
+           05 f-username      pic x(20).
+           05 f-difficulty    pic x(1).
+       03 filler              pic x(1).
+       03 f-covered           pic S9(3).
+       03 f-board-width       pic 9(3).
+       03 f-board-height      pic 9(3).
+       03 f-date-played       pic 9(8).
+       03 f-time-played       pic 9(8).
+       03 f-session-id        pic x(8).
