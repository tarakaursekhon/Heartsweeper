@@ -0,0 +1,107 @@
+       program-id. ExportScores.
+
+       environment division.
+       configuration section.
+
+       file-control.
+       select user-scores assign "userscores.dat"
+           organization is indexed
+           access mode is sequential
+           record key is f-key of f-score
+           status is file-status.
+
+       select csv-file assign "userscores.csv"
+           organization is line sequential
+           status is csv-status.
+
+       data division.
+       fd user-scores.
+       01 f-score.
+           copy SCOREREC.
+
+       fd csv-file.
+       01 csv-line  pic x(120).
+
+       working-storage section.
+       01 file-status       pic 9(2).
+       01 csv-status          pic 9(2).
+       01 ws-eof-switch          pic x value 'N'.
+           88 ws-eof value 'Y'.
+       01 ws-user-scores-open-switch  pic x value 'N'.
+           88 ws-user-scores-open value 'Y'.
+
+       01 ws-covered-out         pic ---9.
+       01 ws-board-width-out      pic zz9.
+       01 ws-board-height-out      pic zz9.
+
+       procedure division.
+       main-logic.
+           open input user-scores
+           if file-status = "00"
+               set ws-user-scores-open to true
+           else
+               display "ExportScores: no userscores.dat yet (status="
+                   file-status "), writing header only"
+           end-if
+
+           open output csv-file
+           if csv-status not = "00"
+               display "ExportScores OPEN csv-file FAILED status="
+                   csv-status
+               if ws-user-scores-open
+                   close user-scores
+               end-if
+               goback
+           end-if
+
+           string
+               "username,difficulty,covered,board_width,"
+                   delimited by size
+               "board_height,date_played,time_played,session_id"
+                   delimited by size
+               into csv-line
+           write csv-line
+
+           if ws-user-scores-open
+               move 'N' to ws-eof-switch
+               perform until ws-eof
+                   read user-scores next record
+                       at end
+                           move 'Y' to ws-eof-switch
+                       not at end
+                           perform write-csv-row
+                   end-read
+               end-perform
+               close user-scores
+           end-if
+
+           close csv-file
+           goback.
+
+       write-csv-row.
+           move f-covered of f-score to ws-covered-out
+           move f-board-width of f-score to ws-board-width-out
+           move f-board-height of f-score to ws-board-height-out
+
+           string
+               '"' delimited by size
+               function trim (f-username of f-score) delimited by size
+               '",' delimited by size
+               f-difficulty of f-score delimited by size
+               "," delimited by size
+               function trim (ws-covered-out) delimited by size
+               "," delimited by size
+               function trim (ws-board-width-out) delimited by size
+               "," delimited by size
+               function trim (ws-board-height-out) delimited by size
+               "," delimited by size
+               f-date-played of f-score delimited by size
+               "," delimited by size
+               f-time-played of f-score delimited by size
+               "," delimited by size
+               function trim (f-session-id of f-score)
+                   delimited by size
+               into csv-line
+           write csv-line.
+
+       end program ExportScores.
