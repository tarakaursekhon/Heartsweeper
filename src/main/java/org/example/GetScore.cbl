@@ -0,0 +1,81 @@
+       program-id. GetScore.
+
+       environment division.
+       configuration section.
+
+       file-control.
+       select user-scores assign "userscores.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is f-key of f-score
+           status is file-status.
+
+       data division.
+       fd user-scores.
+       01 f-score.
+           copy SCOREREC.
+
+       working-storage section.
+       01 file-status      pic 9(2).
+       01 ws-eof-switch      pic x value 'N'.
+           88 ws-eof value 'Y'.
+
+       linkage section.
+       01 username-in        pic x(20).
+       01 difficulty-in        pic x(1).
+       01 best-covered-out       pic S9(3) comp-5.
+       01 rank-out                 pic 9(7) comp-5.
+       01 found-out                  pic x.
+           88 player-found  value 'Y'.
+           88 player-not-found value 'N'.
+
+       procedure division using username-in, difficulty-in,
+               best-covered-out, rank-out, found-out.
+       main-logic.
+           move 0 to best-covered-out
+           move 0 to rank-out
+           set player-not-found to true
+
+           open input user-scores
+           if file-status not = "00"
+               set player-not-found to true
+               goback
+           end-if
+
+           move username-in to f-username of f-score
+           move difficulty-in to f-difficulty of f-score
+           read user-scores
+               invalid key
+                   set player-not-found to true
+               not invalid key
+                   set player-found to true
+                   move f-covered of f-score to best-covered-out
+           end-read
+
+           if player-found
+               perform compute-rank
+           end-if
+
+           close user-scores
+           goback.
+
+       compute-rank.
+           close user-scores
+           open input user-scores
+           move 0 to rank-out
+           move 'N' to ws-eof-switch
+           perform until ws-eof
+               read user-scores next record
+                   at end
+                       move 'Y' to ws-eof-switch
+                   not at end
+                       if f-difficulty of f-score = difficulty-in
+                               and f-covered of f-score
+                                   > best-covered-out
+                           add 1 to rank-out
+                       end-if
+               end-read
+           end-perform
+           add 1 to rank-out.
+
+       end program GetScore.
