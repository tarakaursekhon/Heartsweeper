@@ -0,0 +1,13 @@
+//ARCHSCOR JOB (ACCT),'PURGE USERSCORES',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Scheduled (nightly) archive/purge of userscores.dat.         *
+//* Splits records with f-date-played older than the retention   *
+//* window into a dated archive file and rewrites userscores.dat *
+//* with just the active window. Run by the scheduler ahead of   *
+//* the game-night LBOARD report so the live file stays small.   *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=ARCHSCOR
+//STEPLIB  DD DSN=APPL.GAME.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
